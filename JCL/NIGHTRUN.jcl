@@ -0,0 +1,82 @@
+//NIGHTRUN JOB (CURSO01),'CURSO-COBOL NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NAME   : NIGHTRUN
+//*
+//* AUTHOR     : R. ALONSO
+//* INSTALLATION : CURSO-COBOL TRAINING SHOP
+//* DATE-WRITTEN : 2026-08-08
+//*
+//* REMARKS    : Nightly batch stream for the tutorial suite.  Runs
+//*              INTRODUCTION as the job-banner step, then
+//*              CONSTANTVARIABLES, CONDITIONALS and OPERATIONS in
+//*              sequence.  Every step after the banner carries
+//*              COND=(0,NE), so a non-zero return code from any
+//*              earlier step flushes the rest of the chain instead
+//*              of letting later steps run against bad or missing
+//*              data.
+//*
+//* LOAD MODULE NAMES: z/OS load-module (PGM=) names are limited to
+//*              8 characters, so each step below names the load
+//*              module this shop binds the program under, not its
+//*              COBOL PROGRAM-ID.  The mapping is:
+//*                  INTRODUC = Introduction
+//*                  CONSTVAR = ConstantVariables
+//*                  CONDITNL = Conditionals
+//*                  OPERATNS = Operations
+//*              Menudrv.cbl CALLs these same four programs by their
+//*              full PROGRAM-ID literals at run time instead of by
+//*              load-module name, since a COBOL CALL is not subject
+//*              to the 8-character JCL PGM= limit.
+//*
+//* MODIFICATION HISTORY
+//*    DATE       INIT  DESCRIPTION
+//*    2026-08-08  RA   Original nightly job stream.
+//*    2026-08-08  RA   Documented the PGM= to PROGRAM-ID mapping.
+//*    2026-08-08  RA   CDCHKPT/RESOUT/BILLEXT/OPCHKPT now catalog on
+//*                     an abnormal step termination too (CATLG in
+//*                     place of DELETE), so a restart run still has
+//*                     the checkpoint and partial output from the
+//*                     failed run to resume from.
+//*    2026-08-08  RA   Those same four DDs now open MOD instead of
+//*                     NEW; NEW fails allocation with a duplicate-
+//*                     dataset-name error on the very restart
+//*                     resubmission the CATLG change above exists to
+//*                     support, since the prior run's abend already
+//*                     left the dataset cataloged.  MOD creates the
+//*                     dataset on a true first run and reuses it
+//*                     otherwise, matching AUDITOUT's DISP=MOD below.
+//*****************************************************************
+//STEP010  EXEC PGM=INTRODUC
+//STEPLIB  DD DSN=CURSO.COBOL.LOADLIB,DISP=SHR
+//BANRPARM DD DSN=CURSO.COBOL.BANRPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CONSTVAR,COND=(0,NE)
+//STEPLIB  DD DSN=CURSO.COBOL.LOADLIB,DISP=SHR
+//CONSTFIL DD DSN=CURSO.COBOL.CONSTFIL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CONDITNL,COND=(0,NE)
+//STEPLIB  DD DSN=CURSO.COBOL.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=CURSO.COBOL.PARMIN,DISP=SHR
+//TRANIN   DD DSN=CURSO.COBOL.TRANIN,DISP=SHR
+//AUDITOUT DD DSN=CURSO.COBOL.AUDITOUT,DISP=MOD
+//CDRESTCT DD DSN=CURSO.COBOL.CDRESTCT,DISP=SHR
+//CDCHKPT  DD DSN=CURSO.COBOL.CDCHKPT,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=OPERATNS,COND=(0,NE)
+//STEPLIB  DD DSN=CURSO.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=CURSO.COBOL.TRANIN,DISP=SHR
+//RESOUT   DD DSN=CURSO.COBOL.RESOUT,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITOUT DD DSN=CURSO.COBOL.AUDITOUT,DISP=MOD
+//BILLEXT  DD DSN=CURSO.COBOL.BILLEXT,
+//             DISP=(MOD,CATLG,CATLG)
+//OPRESTCT DD DSN=CURSO.COBOL.OPRESTCT,DISP=SHR
+//OPCHKPT  DD DSN=CURSO.COBOL.OPCHKPT,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//
