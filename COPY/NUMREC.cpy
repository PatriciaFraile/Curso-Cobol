@@ -0,0 +1,33 @@
+      ******************************************************************
+      * COPYBOOK   : NUMREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : Common NUM1/NUM2/RESULT working-storage layout
+      *              shared by OPERATIONS and CONDITIONALS so the two
+      *              programs cannot drift out of sync on field sizes.
+      *              COPY this member into WORKING-STORAGE SECTION.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Pulled NUM1/NUM2/RESULT out of Operations
+      *                     and Conditionals into a shared copybook.
+      *    2026-08-08  RA   Widened to signed, two-decimal fields so
+      *                     financial deltas (negative adjustments,
+      *                     cents) can be represented.
+      *    2026-08-08  RA   Switched to COMP-3 packed decimal; these
+      *                     fields carry every ADD/SUBTRACT/MULTIPLY/
+      *                     DIVIDE in the batch loop, so this is where
+      *                     packed decimal actually saves CPU.  The
+      *                     TRANIN/RESOUT/AUDITOUT/BILLEXT record
+      *                     layouts stay DISPLAY with SIGN IS TRAILING
+      *                     SEPARATE, since those are LINE SEQUENTIAL
+      *                     text files read by Reconcil and the
+      *                     billing system's intake job, not binary
+      *                     storage; packing them would break both.
+      ******************************************************************
+       01  NUMREC.
+           05  NR-NUM1                 PIC S9(7)V99 COMP-3.
+           05  NR-NUM2                 PIC S9(7)V99 COMP-3.
+           05  NR-RESULT               PIC S9(7)V99 COMP-3.
