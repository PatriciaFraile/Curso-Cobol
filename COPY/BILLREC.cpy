@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK   : BILLREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : Fixed-width billing extract record written by
+      *              OPERATIONS for the downstream billing system's
+      *              intake job.  One row per operation performed on a
+      *              transaction.
+      ******************************************************************
+       01  BILLING-EXTRACT-RECORD.
+           05  BE-KEY                  PIC X(6).
+           05  BE-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  BE-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  BE-OP-CODE              PIC X(3).
+           05  BE-RESULT               PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
