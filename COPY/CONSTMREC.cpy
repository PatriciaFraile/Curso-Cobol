@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK   : CONSTMREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : One maintenance request against CONSTFIL, read by
+      *              CONSTMAIN.  CM-ACTION-CODE is "A" to add a new
+      *              constant, "C" to change an existing one, or "D"
+      *              to delete one.  CM-VALUE is ignored on a delete.
+      ******************************************************************
+       01  CONST-MAINT-RECORD.
+           05  CM-ACTION-CODE          PIC X(1).
+           05  CM-KEY                  PIC X(8).
+           05  CM-VALUE                PIC 9(5).
