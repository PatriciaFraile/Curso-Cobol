@@ -0,0 +1,30 @@
+      ******************************************************************
+      * COPYBOOK   : TRANREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : Common TRANIN transaction record shared by
+      *              OPERATIONS and CONDITIONALS.  TR-KEY identifies
+      *              the transaction for the RECONCIL reconciliation
+      *              step and the checkpoint/restart mechanism,
+      *              TR-GROUP-CODE drives the OPERATIONS control-break
+      *              subtotal report, and TR-OP-CODE selects which
+      *              arithmetic operation(s) OPERATIONS performs for
+      *              the record.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Added TR-KEY so transactions can be matched
+      *                     against an expected-results file.
+      *    2026-08-08  RA   TR-NUM1/TR-NUM2 widened to signed, two-
+      *                     decimal fields to match NUMREC.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TR-KEY                  PIC X(6).
+           05  TR-GROUP-CODE           PIC X(4).
+           05  TR-OP-CODE              PIC X(4).
+           05  TR-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  TR-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
