@@ -0,0 +1,27 @@
+      ******************************************************************
+      * COPYBOOK   : AUDITREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : Common audit-trail record written by OPERATIONS
+      *              and CONDITIONALS to AUDITOUT.  One record is
+      *              written per arithmetic operation performed, so a
+      *              downstream reconciliation can answer "what inputs
+      *              produced this result" for any run.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Numeric fields widened to signed, two-
+      *                     decimal to match NUMREC.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AR-RUN-DATE             PIC 9(8).
+           05  AR-PROGRAM-NAME         PIC X(12).
+           05  AR-OP-CODE              PIC X(3).
+           05  AR-NUM1                 PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  AR-NUM2                 PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  AR-RESULT               PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
