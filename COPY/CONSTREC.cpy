@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK   : CONSTREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : Keyed constants record held on CONSTFIL.  Used by
+      *              CONSTANTVARIABLES (read-only lookup at start-up)
+      *              and CONSTMAIN (add/change/delete maintenance).
+      ******************************************************************
+       01  CONSTANT-RECORD.
+           05  CF-KEY                  PIC X(8).
+           05  CF-VALUE                PIC 9(5).
