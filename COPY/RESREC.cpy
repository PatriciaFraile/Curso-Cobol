@@ -0,0 +1,36 @@
+      ******************************************************************
+      * COPYBOOK   : RESREC
+      *
+      * AUTHOR     : R. ALONSO
+      * DATE-WRITTEN : 2026-08-08
+      *
+      * REMARKS    : RESOUT record written by OPERATIONS and read back
+      *              by RECONCIL for reconciliation against the
+      *              expected-results file.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Numeric fields widened to signed, two-
+      *                     decimal to match NUMREC.
+      *    2026-08-08  RA   Added RO-OP-CODE so a reader (RECONCIL) can
+      *                     tell which of the four RO-*-RESULT fields
+      *                     was actually computed for this record
+      *                     instead of assuming RO-ADD-RESULT.
+      ******************************************************************
+       01  RESULT-OUT-RECORD.
+           05  RO-KEY                  PIC X(6).
+           05  RO-GROUP-CODE           PIC X(4).
+           05  RO-OP-CODE              PIC X(3).
+           05  RO-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-ADD-RESULT           PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-SUB-RESULT           PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-MUL-RESULT           PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-DIV-RESULT           PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RO-ERROR-FLAG           PIC X(1).
