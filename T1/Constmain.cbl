@@ -0,0 +1,201 @@
+      ******************************************************************
+      * PROGRAM-ID : CONSTMAIN
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2026-08-08
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Maintains CONSTFIL, the keyed constants file read
+      *              by CONSTANTVARIABLES.  Reads a stream of add/
+      *              change/delete requests from CONSTMNT, applies each
+      *              one to CONSTFIL, and DISPLAYs the before and after
+      *              value of the record so the run log shows exactly
+      *              what changed.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Original constants maintenance program.
+      *    2026-08-08  RA   Corrected CONSTMNT's RECORD CONTAINS to
+      *                     match CONSTMREC's actual 14-character
+      *                     layout (1-byte action code, 8-byte key,
+      *                     5-byte value).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Constmain.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-FILE-IN ASSIGN TO "CONSTMNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MN-MAINT-STATUS.
+
+           SELECT CONST-FILE-IO ASSIGN TO "CONSTFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-KEY
+               FILE STATUS IS MN-CONST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-FILE-IN
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY CONSTMREC.
+
+       FD  CONST-FILE-IO.
+           COPY CONSTREC.
+
+       WORKING-STORAGE SECTION.
+       77  MN-MAINT-STATUS             PIC X(2)  VALUE "00".
+       77  MN-CONST-STATUS             PIC X(2)  VALUE "00".
+       77  MN-EOF-SWITCH               PIC X(1)  VALUE "N".
+           88  MN-EOF-YES                        VALUE "Y".
+       77  MN-OLD-VALUE                PIC 9(5)  VALUE ZERO.
+       77  MN-ADD-COUNT                PIC 9(5)  VALUE ZERO.
+       77  MN-CHANGE-COUNT             PIC 9(5)  VALUE ZERO.
+       77  MN-DELETE-COUNT             PIC 9(5)  VALUE ZERO.
+       77  MN-ERROR-COUNT              PIC 9(5)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MAINT-RECORD
+               UNTIL MN-EOF-YES
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN BOTH FILES AND PRIME THE READ           *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT MAINT-FILE-IN
+           IF MN-MAINT-STATUS NOT = "00"
+               DISPLAY "CONSTMAIN: UNABLE TO OPEN CONSTMNT STATUS="
+                   MN-MAINT-STATUS
+               SET MN-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN I-O CONST-FILE-IO
+           IF MN-CONST-STATUS NOT = "00"
+               DISPLAY "CONSTMAIN: UNABLE TO OPEN CONSTFIL STATUS="
+                   MN-CONST-STATUS
+               CLOSE MAINT-FILE-IN
+               SET MN-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MAINT-RECORD.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-MAINT-RECORD - DISPATCH ON THE ACTION CODE        *
+      ******************************************************************
+       2000-PROCESS-MAINT-RECORD.
+           EVALUATE CM-ACTION-CODE
+               WHEN "A"
+                   PERFORM 2100-ADD-CONSTANT
+               WHEN "C"
+                   PERFORM 2200-CHANGE-CONSTANT
+               WHEN "D"
+                   PERFORM 2300-DELETE-CONSTANT
+               WHEN OTHER
+                   DISPLAY "CONSTMAIN: INVALID ACTION CODE '"
+                       CM-ACTION-CODE "' ON KEY " CM-KEY
+                   ADD 1 TO MN-ERROR-COUNT
+           END-EVALUATE
+
+           PERFORM 2100-READ-MAINT-RECORD.
+
+       2100-READ-MAINT-RECORD.
+           READ MAINT-FILE-IN
+               AT END
+                   SET MN-EOF-YES TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 2100-ADD-CONSTANT - WRITE A NEW CONSTFIL RECORD                *
+      ******************************************************************
+       2100-ADD-CONSTANT.
+           MOVE CM-KEY TO CF-KEY
+           MOVE CM-VALUE TO CF-VALUE
+           WRITE CONSTANT-RECORD
+               INVALID KEY
+                   DISPLAY "CONSTMAIN: ADD FAILED, " CM-KEY
+                       " ALREADY EXISTS"
+                   ADD 1 TO MN-ERROR-COUNT
+               NOT INVALID KEY
+                   DISPLAY "CONSTMAIN: ADDED " CF-KEY
+                       " BEFORE=(NONE) AFTER=" CF-VALUE
+                   ADD 1 TO MN-ADD-COUNT
+           END-WRITE.
+
+      ******************************************************************
+      * 2200-CHANGE-CONSTANT - REWRITE AN EXISTING CONSTFIL RECORD     *
+      ******************************************************************
+       2200-CHANGE-CONSTANT.
+           MOVE CM-KEY TO CF-KEY
+           READ CONST-FILE-IO
+               INVALID KEY
+                   DISPLAY "CONSTMAIN: CHANGE FAILED, " CM-KEY
+                       " NOT FOUND"
+                   ADD 1 TO MN-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE CF-VALUE TO MN-OLD-VALUE
+                   MOVE CM-VALUE TO CF-VALUE
+                   REWRITE CONSTANT-RECORD
+                       INVALID KEY
+                           DISPLAY "CONSTMAIN: CHANGE FAILED, "
+                               "REWRITE ERROR ON " CM-KEY
+                           ADD 1 TO MN-ERROR-COUNT
+                       NOT INVALID KEY
+                           DISPLAY "CONSTMAIN: CHANGED " CF-KEY
+                               " BEFORE=" MN-OLD-VALUE
+                               " AFTER=" CF-VALUE
+                           ADD 1 TO MN-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+      ******************************************************************
+      * 2300-DELETE-CONSTANT - DELETE AN EXISTING CONSTFIL RECORD      *
+      ******************************************************************
+       2300-DELETE-CONSTANT.
+           MOVE CM-KEY TO CF-KEY
+           READ CONST-FILE-IO
+               INVALID KEY
+                   DISPLAY "CONSTMAIN: DELETE FAILED, " CM-KEY
+                       " NOT FOUND"
+                   ADD 1 TO MN-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE CF-VALUE TO MN-OLD-VALUE
+                   DELETE CONST-FILE-IO
+                       INVALID KEY
+                           DISPLAY "CONSTMAIN: DELETE FAILED, "
+                               "DELETE ERROR ON " CM-KEY
+                           ADD 1 TO MN-ERROR-COUNT
+                       NOT INVALID KEY
+                           DISPLAY "CONSTMAIN: DELETED " CF-KEY
+                               " BEFORE=" MN-OLD-VALUE
+                               " AFTER=(NONE)"
+                           ADD 1 TO MN-DELETE-COUNT
+                   END-DELETE
+           END-READ.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE FILES AND REPORT THE RUN                *
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE MAINT-FILE-IN
+           CLOSE CONST-FILE-IO
+           DISPLAY "CONSTMAIN: " MN-ADD-COUNT " ADDED, "
+               MN-CHANGE-COUNT " CHANGED, " MN-DELETE-COUNT " DELETED"
+           DISPLAY "CONSTMAIN: " MN-ERROR-COUNT " ERRORS".
+       8000-EXIT.
+           EXIT.
+       END PROGRAM Constmain.
