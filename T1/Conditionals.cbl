@@ -1,23 +1,380 @@
+      ******************************************************************
+      * PROGRAM-ID : CONDITIONALS
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2024-02-10
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Reads a file of NUM1/NUM2 transaction pairs (the
+      *              same TRANIN layout used by OPERATIONS), adds each
+      *              pair, and classifies the RESULT into a LOW/
+      *              MEDIUM/HIGH tier against break points read from
+      *              a parameter file.  A one-line tally of how many
+      *              results fell in each tier is printed at end of
+      *              file, together with the break points that were
+      *              in effect for the run.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2024-02-10  RA   Original ACCEPT/DISPLAY demo.
+      *    2026-08-08  RA   Moved NUM1/NUM2/RESULT to the shared
+      *                     NUMREC copybook.
+      *    2026-08-08  RA   Threshold now read from PARMIN instead of
+      *                     the hardcoded literal 30; run reports which
+      *                     threshold value it applied.
+      *    2026-08-08  RA   Replaced the single ACCEPT/compare with a
+      *                     batch loop over TRANIN, a LOW/MEDIUM/HIGH
+      *                     tier classification with configurable break
+      *                     points, and an end-of-file tally report.
+      *                     The binary bigger/smaller compare from the
+      *                     prior change is superseded by the three-way
+      *                     EVALUATE below; PARMIN now carries both
+      *                     break points instead of one threshold.
+      *    2026-08-08  RA   NUM1/NUM2/RESULT widened to signed, two-
+      *                     decimal fields for financial deltas.
+      *    2026-08-08  RA   Added a numeric class-check on TR-NUM1 and
+      *                     TR-NUM2 before the ADD; non-numeric records
+      *                     are rejected and reported, not computed.
+      *    2026-08-08  RA   Added checkpoint/restart: a checkpoint
+      *                     record is logged to CDCHKPT every 10
+      *                     transactions, and when CDRESTCT carries a
+      *                     "Y" flag TRANIN is skipped forward past the
+      *                     last checkpointed key instead of
+      *                     reprocessing from record one.
+      *    2026-08-08  RA   NR-NUM1/NR-NUM2/NR-RESULT (NUMREC) are now
+      *                     COMP-3; the TRANIN/AUDITOUT record layouts
+      *                     are unchanged DISPLAY fields since they
+      *                     are flat text files.
+      *    2026-08-08  RA   CDCHKPT now also carries the running LOW/
+      *                     MEDIUM/HIGH/reject/record counts, restored
+      *                     on a restart; those counts previously lived
+      *                     only in WORKING-STORAGE and reset to zero
+      *                     on every program load, so a restart
+      *                     undercounted the end-of-run tally report.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Conditionals.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE-IN ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-PARM-STATUS.
+
+           SELECT TRANS-FILE-IN ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-TRANS-STATUS.
+
+           SELECT AUDIT-FILE-OUT ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-AUDIT-STATUS.
+
+           SELECT RESTART-CTL-IN ASSIGN TO "CDRESTCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-RESTCTL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CDCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE-IN
+           RECORD CONTAINS 10 CHARACTERS.
+       01  PARM-IN-RECORD.
+           05  PI-LOW-BREAK            PIC 9(5).
+           05  PI-HIGH-BREAK           PIC 9(5).
+
+       FD  TRANS-FILE-IN
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY TRANREC.
+
+       FD  AUDIT-FILE-OUT
+           RECORD CONTAINS 53 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  RESTART-CTL-IN
+           RECORD CONTAINS 1 CHARACTERS.
+       01  RESTART-CONTROL-RECORD.
+           05  RC-RESTART-FLAG         PIC X(1).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-KEY             PIC X(6).
+           05  CP-LOW-COUNT            PIC 9(7).
+           05  CP-MEDIUM-COUNT         PIC 9(7).
+           05  CP-HIGH-COUNT           PIC 9(7).
+           05  CP-REJECT-COUNT         PIC 9(7).
+           05  CP-RECORD-COUNT         PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULT PIC 9(5).
+           COPY NUMREC.
+
+       77  CD-PARM-STATUS              PIC X(2)  VALUE "00".
+       77  CD-TRANS-STATUS             PIC X(2)  VALUE "00".
+       77  CD-AUDIT-STATUS             PIC X(2)  VALUE "00".
+       77  CD-RESTCTL-STATUS           PIC X(2)  VALUE "00".
+       77  CD-CHKPT-STATUS             PIC X(2)  VALUE "00".
+       77  CD-RESTART-SWITCH           PIC X(1)  VALUE "N".
+           88  CD-RESTART-YES                     VALUE "Y".
+       77  CD-CHKPT-EOF-SWITCH         PIC X(1)  VALUE "N".
+           88  CD-CHKPT-EOF-YES                   VALUE "Y".
+       77  CD-RESUME-KEY                PIC X(6)  VALUE SPACES.
+       77  CD-CHECKPOINT-INTERVAL      PIC 9(3)  VALUE 10.
+       77  CD-CHECKPOINT-COUNT         PIC 9(5)  VALUE ZERO.
+       77  CD-CHKPT-QUOTIENT           PIC 9(7)  VALUE ZERO.
+       77  CD-CHKPT-REMAINDER          PIC 9(3)  VALUE ZERO.
+       77  CD-RUN-DATE                 PIC 9(8)  VALUE ZERO.
+       77  CD-EOF-SWITCH               PIC X(1)  VALUE "N".
+           88  CD-EOF-YES                        VALUE "Y".
+       77  CD-LOW-BREAK                PIC 9(5)  VALUE 15.
+       77  CD-HIGH-BREAK               PIC 9(5)  VALUE 30.
+       77  CD-LOW-COUNT                PIC 9(7)  VALUE ZERO.
+       77  CD-MEDIUM-COUNT             PIC 9(7)  VALUE ZERO.
+       77  CD-HIGH-COUNT               PIC 9(7)  VALUE ZERO.
+       77  CD-REJECT-COUNT             PIC 9(7)  VALUE ZERO.
+       77  CD-RECORD-COUNT             PIC 9(7)  VALUE ZERO.
+       77  CD-VALID-SWITCH             PIC X(1)  VALUE "Y".
+           88  CD-VALID-DATA                     VALUE "Y".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Write the number:"
-            ACCEPT NUM1.
-            DISPLAY "Write the number".
-            ACCEPT NUM2.
-            ADD NUM1 TO NUM2 GIVING RESULT
-            DISPLAY "Result is : " RESULT
-            IF RESULT>30
-                DISPLAY "This result is  bigger than 30"
-            ELSE
-                DISPLAY "This result is little than 30"
-            END-IF
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL CD-EOF-YES
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ BREAK POINTS, OPEN TRANIN, PRIME READ   *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT CD-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-GET-BREAK-POINTS
+           PERFORM 1150-CHECK-RESTART-MODE
+
+           OPEN INPUT TRANS-FILE-IN
+           IF CD-TRANS-STATUS NOT = "00"
+               DISPLAY "CONDITIONALS: UNABLE TO OPEN TRANIN STATUS="
+                   CD-TRANS-STATUS
+               SET CD-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE-OUT
+           IF CD-AUDIT-STATUS NOT = "00"
+               DISPLAY "CONDITIONALS: UNABLE TO OPEN AUDITOUT STATUS="
+                   CD-AUDIT-STATUS
+               CLOSE TRANS-FILE-IN
+               SET CD-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CD-CHKPT-STATUS NOT = "00"
+               DISPLAY "CONDITIONALS: UNABLE TO OPEN CDCHKPT STATUS="
+                   CD-CHKPT-STATUS
+               CLOSE TRANS-FILE-IN
+               CLOSE AUDIT-FILE-OUT
+               SET CD-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION
+           IF CD-RESTART-YES
+               PERFORM 1160-SKIP-TO-CHECKPOINT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-CHECK-RESTART-MODE - READ THE CDRESTCT FLAG AND, IF SET,  *
+      *                           THE LAST CHECKPOINTED KEY             *
+      ******************************************************************
+       1150-CHECK-RESTART-MODE.
+           OPEN INPUT RESTART-CTL-IN
+           IF CD-RESTCTL-STATUS = "00"
+               READ RESTART-CTL-IN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RC-RESTART-FLAG = "Y"
+                           SET CD-RESTART-YES TO TRUE
+                       END-IF
+               END-READ
+               CLOSE RESTART-CTL-IN
+           END-IF
+
+           IF CD-RESTART-YES
+               PERFORM 1155-GET-RESUME-KEY
+           END-IF.
+
+       1155-GET-RESUME-KEY.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CD-CHKPT-STATUS = "00"
+               PERFORM 1156-READ-CHECKPOINT-RECORD
+               PERFORM 1156-READ-CHECKPOINT-RECORD
+                   UNTIL CD-CHKPT-EOF-YES
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "CONDITIONALS: NO PRIOR CDCHKPT FOUND, "
+                   "RESTART WILL PROCESS FROM RECORD ONE"
+           END-IF.
+
+       1156-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CD-CHKPT-EOF-YES TO TRUE
+               NOT AT END
+                   MOVE CP-LAST-KEY TO CD-RESUME-KEY
+                   MOVE CP-LOW-COUNT TO CD-LOW-COUNT
+                   MOVE CP-MEDIUM-COUNT TO CD-MEDIUM-COUNT
+                   MOVE CP-HIGH-COUNT TO CD-HIGH-COUNT
+                   MOVE CP-REJECT-COUNT TO CD-REJECT-COUNT
+                   MOVE CP-RECORD-COUNT TO CD-RECORD-COUNT
+           END-READ.
+
+      ******************************************************************
+      * 1160-SKIP-TO-CHECKPOINT - DISCARD TRANIN RECORDS ALREADY        *
+      *                           PROCESSED BY A PRIOR RUN              *
+      ******************************************************************
+       1160-SKIP-TO-CHECKPOINT.
+           IF CD-RESUME-KEY = SPACES
+               GO TO 1160-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION
+               UNTIL CD-EOF-YES OR TR-KEY = CD-RESUME-KEY
+
+           IF CD-EOF-YES
+               DISPLAY "CONDITIONALS: RESTART KEY " CD-RESUME-KEY
+                   " NOT FOUND, TRANIN ALREADY COMPLETE"
+           ELSE
+               DISPLAY "CONDITIONALS: RESTARTING AFTER KEY "
+                   CD-RESUME-KEY
+               PERFORM 2100-READ-TRANSACTION
+           END-IF.
+       1160-EXIT.
+           EXIT.
+
+       1100-GET-BREAK-POINTS.
+           OPEN INPUT PARM-FILE-IN
+           IF CD-PARM-STATUS = "00"
+               READ PARM-FILE-IN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PI-LOW-BREAK TO CD-LOW-BREAK
+                       MOVE PI-HIGH-BREAK TO CD-HIGH-BREAK
+               END-READ
+               CLOSE PARM-FILE-IN
+           END-IF.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION - ADD THE PAIR AND BUCKET THE RESULT  *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2050-VALIDATE-TRANSACTION
+           IF CD-VALID-DATA
+               MOVE TR-NUM1 TO NR-NUM1
+               MOVE TR-NUM2 TO NR-NUM2
+               ADD NR-NUM1 TO NR-NUM2 GIVING NR-RESULT
+
+               EVALUATE TRUE
+                   WHEN NR-RESULT <= CD-LOW-BREAK
+                       ADD 1 TO CD-LOW-COUNT
+                       DISPLAY "Result is : " NR-RESULT " - LOW"
+                   WHEN NR-RESULT <= CD-HIGH-BREAK
+                       ADD 1 TO CD-MEDIUM-COUNT
+                       DISPLAY "Result is : " NR-RESULT " - MEDIUM"
+                   WHEN OTHER
+                       ADD 1 TO CD-HIGH-COUNT
+                       DISPLAY "Result is : " NR-RESULT " - HIGH"
+               END-EVALUATE
+
+               MOVE CD-RUN-DATE TO AR-RUN-DATE
+               MOVE "CONDITIONALS" TO AR-PROGRAM-NAME
+               MOVE "ADD" TO AR-OP-CODE
+               MOVE NR-NUM1 TO AR-NUM1
+               MOVE NR-NUM2 TO AR-NUM2
+               MOVE NR-RESULT TO AR-RESULT
+               WRITE AUDIT-RECORD
+               ADD 1 TO CD-RECORD-COUNT
+               PERFORM 2500-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION.
+
+      ******************************************************************
+      * 2050-VALIDATE-TRANSACTION - REJECT NON-NUMERIC TR-NUM1/TR-NUM2 *
+      ******************************************************************
+       2050-VALIDATE-TRANSACTION.
+           MOVE "Y" TO CD-VALID-SWITCH
+           IF TR-NUM1 IS NOT NUMERIC OR TR-NUM2 IS NOT NUMERIC
+               DISPLAY "CONDITIONALS: REJECTED NON-NUMERIC RECORD "
+                   "KEY=" TR-KEY " NUM1=" TR-NUM1 " NUM2=" TR-NUM2
+               MOVE "N" TO CD-VALID-SWITCH
+               ADD 1 TO CD-REJECT-COUNT
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ TRANS-FILE-IN
+               AT END
+                   SET CD-EOF-YES TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 2500-WRITE-CHECKPOINT - LOG THE CURRENT KEY EVERY CD-CHECKPOINT-*
+      *                         INTERVAL RECORDS SO A RERUN CAN RESUME *
+      ******************************************************************
+       2500-WRITE-CHECKPOINT.
+           DIVIDE CD-RECORD-COUNT BY CD-CHECKPOINT-INTERVAL
+               GIVING CD-CHKPT-QUOTIENT
+               REMAINDER CD-CHKPT-REMAINDER
+           IF CD-CHKPT-REMAINDER = ZERO
+               MOVE TR-KEY TO CP-LAST-KEY
+               MOVE CD-LOW-COUNT TO CP-LOW-COUNT
+               MOVE CD-MEDIUM-COUNT TO CP-MEDIUM-COUNT
+               MOVE CD-HIGH-COUNT TO CP-HIGH-COUNT
+               MOVE CD-REJECT-COUNT TO CP-REJECT-COUNT
+               MOVE CD-RECORD-COUNT TO CP-RECORD-COUNT
+               WRITE CHECKPOINT-RECORD
+               ADD 1 TO CD-CHECKPOINT-COUNT
+           END-IF.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE FILES AND PRINT THE TALLY REPORT        *
+      ******************************************************************
+       8000-TERMINATE.
+           IF CD-RECORD-COUNT NOT = ZERO
+               MOVE TR-KEY TO CP-LAST-KEY
+               MOVE CD-LOW-COUNT TO CP-LOW-COUNT
+               MOVE CD-MEDIUM-COUNT TO CP-MEDIUM-COUNT
+               MOVE CD-HIGH-COUNT TO CP-HIGH-COUNT
+               MOVE CD-REJECT-COUNT TO CP-REJECT-COUNT
+               MOVE CD-RECORD-COUNT TO CP-RECORD-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF
+
+           CLOSE TRANS-FILE-IN
+           CLOSE AUDIT-FILE-OUT
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CONDITIONALS: BREAK POINTS LOW=" CD-LOW-BREAK
+               " HIGH=" CD-HIGH-BREAK
+           DISPLAY "CONDITIONALS: LOW=" CD-LOW-COUNT
+               " MEDIUM=" CD-MEDIUM-COUNT
+               " HIGH=" CD-HIGH-COUNT
+           DISPLAY "CONDITIONALS: " CD-REJECT-COUNT
+               " NON-NUMERIC RECORDS REJECTED"
+           DISPLAY "CONDITIONALS: " CD-CHECKPOINT-COUNT
+               " CHECKPOINTS WRITTEN".
+       8000-EXIT.
+           EXIT.
        END PROGRAM Conditionals.
