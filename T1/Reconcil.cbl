@@ -0,0 +1,245 @@
+      ******************************************************************
+      * PROGRAM-ID : RECONCIL
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2026-08-08
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Matches the RESOUT file produced by OPERATIONS
+      *              against an expected-results file (EXPIN) by
+      *              transaction key and flags any mismatch between
+      *              the computed ADD result and the expected value.
+      *              Both input files must be presented in ascending
+      *              key sequence, as is usual for a match-merge step
+      *              in this shop.  Mismatches (and any key present in
+      *              one file but not the other) are written to
+      *              MISMOUT for review.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Original reconciliation step.
+      *    2026-08-08  RA   Numeric fields widened to signed, two-
+      *                     decimal to match NUMREC/RESREC.
+      *    2026-08-08  RA   RESOUT now carries RO-OP-CODE per record
+      *                     (OPERATIONS selects a single operation per
+      *                     transaction); the computed result compared
+      *                     against EXPIN is now whichever RO-*-RESULT
+      *                     field matches RO-OP-CODE instead of always
+      *                     RO-ADD-RESULT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcil.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE-IN ASSIGN TO "RESOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-RESULT-STATUS.
+
+           SELECT EXPECTED-FILE-IN ASSIGN TO "EXPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-EXPECTED-STATUS.
+
+           SELECT MISMATCH-FILE-OUT ASSIGN TO "MISMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-MISMATCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE-IN
+           RECORD CONTAINS 74 CHARACTERS.
+           COPY RESREC.
+
+       FD  EXPECTED-FILE-IN
+           RECORD CONTAINS 16 CHARACTERS.
+       01  EXPECTED-IN-RECORD.
+           05  EX-KEY                  PIC X(6).
+           05  EX-EXPECTED-RESULT      PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+
+       FD  MISMATCH-FILE-OUT
+           RECORD CONTAINS 63 CHARACTERS.
+       01  MISMATCH-OUT-RECORD.
+           05  MM-KEY                  PIC X(6).
+           05  MM-NUM1                 PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  MM-NUM2                 PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  MM-COMPUTED-RESULT      PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  MM-EXPECTED-RESULT      PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  MM-REASON               PIC X(17).
+
+       WORKING-STORAGE SECTION.
+       77  RC-RESULT-STATUS            PIC X(2)  VALUE "00".
+       77  RC-EXPECTED-STATUS          PIC X(2)  VALUE "00".
+       77  RC-MISMATCH-STATUS          PIC X(2)  VALUE "00".
+       77  RC-RESULT-EOF-SWITCH        PIC X(1)  VALUE "N".
+           88  RC-RESULT-EOF-YES                 VALUE "Y".
+       77  RC-EXPECTED-EOF-SWITCH      PIC X(1)  VALUE "N".
+           88  RC-EXPECTED-EOF-YES               VALUE "Y".
+       77  RC-MATCH-COUNT              PIC 9(7)  VALUE ZERO.
+       77  RC-MISMATCH-COUNT           PIC 9(7)  VALUE ZERO.
+       77  RC-COMPUTED-RESULT          PIC S9(7)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-KEYS
+               UNTIL RC-RESULT-EOF-YES AND RC-EXPECTED-EOF-YES
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND PRIME BOTH READS              *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RESULT-FILE-IN
+           IF RC-RESULT-STATUS NOT = "00"
+               DISPLAY "RECONCIL: UNABLE TO OPEN RESOUT STATUS="
+                   RC-RESULT-STATUS
+               SET RC-RESULT-EOF-YES TO TRUE
+               SET RC-EXPECTED-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN INPUT EXPECTED-FILE-IN
+           IF RC-EXPECTED-STATUS NOT = "00"
+               DISPLAY "RECONCIL: UNABLE TO OPEN EXPIN STATUS="
+                   RC-EXPECTED-STATUS
+               CLOSE RESULT-FILE-IN
+               SET RC-RESULT-EOF-YES TO TRUE
+               SET RC-EXPECTED-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT MISMATCH-FILE-OUT
+           IF RC-MISMATCH-STATUS NOT = "00"
+               DISPLAY "RECONCIL: UNABLE TO OPEN MISMOUT STATUS="
+                   RC-MISMATCH-STATUS
+               CLOSE RESULT-FILE-IN
+               CLOSE EXPECTED-FILE-IN
+               SET RC-RESULT-EOF-YES TO TRUE
+               SET RC-EXPECTED-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-RESULT
+           PERFORM 2200-READ-EXPECTED.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RECONCILE-KEYS - MATCH-MERGE RESOUT AGAINST EXPIN BY KEY  *
+      ******************************************************************
+       2000-RECONCILE-KEYS.
+           EVALUATE TRUE
+               WHEN RC-RESULT-EOF-YES
+                   PERFORM 2500-UNMATCHED-EXPECTED
+                   PERFORM 2200-READ-EXPECTED
+               WHEN RC-EXPECTED-EOF-YES
+                   PERFORM 2400-UNMATCHED-RESULT
+                   PERFORM 2100-READ-RESULT
+               WHEN RO-KEY = EX-KEY
+                   PERFORM 2300-COMPARE-RESULT
+                   PERFORM 2100-READ-RESULT
+                   PERFORM 2200-READ-EXPECTED
+               WHEN RO-KEY < EX-KEY
+                   PERFORM 2400-UNMATCHED-RESULT
+                   PERFORM 2100-READ-RESULT
+               WHEN OTHER
+                   PERFORM 2500-UNMATCHED-EXPECTED
+                   PERFORM 2200-READ-EXPECTED
+           END-EVALUATE.
+
+       2100-READ-RESULT.
+           READ RESULT-FILE-IN
+               AT END
+                   SET RC-RESULT-EOF-YES TO TRUE
+           END-READ.
+
+       2200-READ-EXPECTED.
+           READ EXPECTED-FILE-IN
+               AT END
+                   SET RC-EXPECTED-EOF-YES TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 2300-COMPARE-RESULT - KEYS MATCH; CHECK THE COMPUTED RESULT    *
+      ******************************************************************
+       2300-COMPARE-RESULT.
+           PERFORM 2250-SELECT-COMPUTED-RESULT
+           IF RC-COMPUTED-RESULT = EX-EXPECTED-RESULT
+               ADD 1 TO RC-MATCH-COUNT
+           ELSE
+               MOVE RO-KEY TO MM-KEY
+               MOVE RO-NUM1 TO MM-NUM1
+               MOVE RO-NUM2 TO MM-NUM2
+               MOVE RC-COMPUTED-RESULT TO MM-COMPUTED-RESULT
+               MOVE EX-EXPECTED-RESULT TO MM-EXPECTED-RESULT
+               MOVE "RESULT MISMATCH" TO MM-REASON
+               WRITE MISMATCH-OUT-RECORD
+               ADD 1 TO RC-MISMATCH-COUNT
+           END-IF.
+
+      ******************************************************************
+      * 2250-SELECT-COMPUTED-RESULT - PICK THE RO-*-RESULT FIELD THAT  *
+      *                                MATCHES RO-OP-CODE.  A BLANK OR *
+      *                                UNRECOGNIZED CODE FALLS BACK TO *
+      *                                RO-ADD-RESULT, AS EVERY RECORD  *
+      *                                DID BEFORE OPERATIONS SELECTED  *
+      *                                A SINGLE OPERATION PER RECORD.  *
+      ******************************************************************
+       2250-SELECT-COMPUTED-RESULT.
+           EVALUATE RO-OP-CODE
+               WHEN "SUB"
+                   MOVE RO-SUB-RESULT TO RC-COMPUTED-RESULT
+               WHEN "MUL"
+                   MOVE RO-MUL-RESULT TO RC-COMPUTED-RESULT
+               WHEN "DIV"
+                   MOVE RO-DIV-RESULT TO RC-COMPUTED-RESULT
+               WHEN OTHER
+                   MOVE RO-ADD-RESULT TO RC-COMPUTED-RESULT
+           END-EVALUATE.
+
+       2400-UNMATCHED-RESULT.
+           PERFORM 2250-SELECT-COMPUTED-RESULT
+           MOVE RO-KEY TO MM-KEY
+           MOVE RO-NUM1 TO MM-NUM1
+           MOVE RO-NUM2 TO MM-NUM2
+           MOVE RC-COMPUTED-RESULT TO MM-COMPUTED-RESULT
+           MOVE ZERO TO MM-EXPECTED-RESULT
+           MOVE "NO EXPECTED RECORD" TO MM-REASON
+           WRITE MISMATCH-OUT-RECORD
+           ADD 1 TO RC-MISMATCH-COUNT.
+
+       2500-UNMATCHED-EXPECTED.
+           MOVE EX-KEY TO MM-KEY
+           MOVE ZERO TO MM-NUM1
+           MOVE ZERO TO MM-NUM2
+           MOVE ZERO TO MM-COMPUTED-RESULT
+           MOVE EX-EXPECTED-RESULT TO MM-EXPECTED-RESULT
+           MOVE "NO RESOUT RECORD" TO MM-REASON
+           WRITE MISMATCH-OUT-RECORD
+           ADD 1 TO RC-MISMATCH-COUNT.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE FILES AND REPORT THE RECONCILIATION     *
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE RESULT-FILE-IN
+           CLOSE EXPECTED-FILE-IN
+           CLOSE MISMATCH-FILE-OUT
+           DISPLAY "RECONCIL: " RC-MATCH-COUNT " MATCHED"
+           DISPLAY "RECONCIL: " RC-MISMATCH-COUNT " MISMATCHED".
+       8000-EXIT.
+           EXIT.
+       END PROGRAM Reconcil.
