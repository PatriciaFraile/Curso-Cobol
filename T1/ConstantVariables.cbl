@@ -1,16 +1,120 @@
+      ******************************************************************
+      * PROGRAM-ID : CONSTANTVARIABLES
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2024-02-10
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Demonstrates WORKING-STORAGE constants.  NUM and
+      *              WORD are now looked up by key on CONSTFIL at
+      *              start-up instead of being wired in as VALUE
+      *              clauses, so operations can change either figure
+      *              by maintaining a record (see CONSTMAIN) instead
+      *              of going through a recompile.  The VALUE clauses
+      *              below are kept as the shipped defaults and are
+      *              used whenever CONSTFIL cannot be opened or does
+      *              not carry a given key.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2024-02-10  RA   Original literal-constant demo.
+      *    2026-08-08  RA   STOP RUN changed to GOBACK so Menudrv can
+      *                     CALL this program.
+      *    2026-08-08  RA   NUM and WORD are now read from the keyed
+      *                     CONSTFIL constants file, defaulting to the
+      *                     old literals when the file or key is
+      *                     missing.
+      *    2026-08-08  RA   Widened NUM from PIC 99 to PIC 9(5) to match
+      *                     CF-VALUE; a maintained CONSTFIL value over
+      *                     99 was silently truncated by the MOVE in
+      *                     1100-LOOKUP-NUM.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ConstantVariables.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONST-FILE-IN ASSIGN TO "CONSTFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CF-KEY
+               FILE STATUS IS CV-CONST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONST-FILE-IN.
+           COPY CONSTREC.
+
        WORKING-STORAGE SECTION.
        01 GREETING PIC XXXXX VALUE 'Hello'.
-       01 NUM PIC 99 VALUE 70.
+       01 NUM PIC 9(5) VALUE 70.
        01 WORD PIC 9(5) VALUE 23456.
+
+       77  CV-CONST-STATUS             PIC X(2)  VALUE "00".
+       77  CV-FILE-AVAILABLE-SWITCH    PIC X(1)  VALUE "N".
+           88  CV-FILE-AVAILABLE                 VALUE "Y".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world".
-            DISPLAY GREETING.
-            DISPLAY NUM.
-            DISPLAY WORD.
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           DISPLAY "Hello world".
+           DISPLAY GREETING.
+           DISPLAY NUM.
+           DISPLAY WORD.
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - LOOK UP NUM AND WORD ON CONSTFIL, FALLING    *
+      *                    BACK TO THE SHIPPED LITERALS WHEN THE FILE  *
+      *                    OR A KEY IS NOT AVAILABLE                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CONST-FILE-IN
+           IF CV-CONST-STATUS NOT = "00"
+               DISPLAY "CONSTANTVARIABLES: CONSTFIL NOT AVAILABLE, "
+                   "USING DEFAULT VALUES, STATUS=" CV-CONST-STATUS
+               GO TO 1000-EXIT
+           END-IF
+           SET CV-FILE-AVAILABLE TO TRUE
+           PERFORM 1100-LOOKUP-NUM
+           PERFORM 1200-LOOKUP-WORD.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOOKUP-NUM.
+           MOVE "NUM" TO CF-KEY
+           READ CONST-FILE-IN
+               INVALID KEY
+                   DISPLAY "CONSTANTVARIABLES: NO NUM RECORD ON "
+                       "CONSTFIL, USING DEFAULT"
+               NOT INVALID KEY
+                   MOVE CF-VALUE TO NUM
+           END-READ.
+
+       1200-LOOKUP-WORD.
+           MOVE "WORD" TO CF-KEY
+           READ CONST-FILE-IN
+               INVALID KEY
+                   DISPLAY "CONSTANTVARIABLES: NO WORD RECORD ON "
+                       "CONSTFIL, USING DEFAULT"
+               NOT INVALID KEY
+                   MOVE CF-VALUE TO WORD
+           END-READ.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE CONSTFIL IF IT WAS OPENED               *
+      ******************************************************************
+       8000-TERMINATE.
+           IF CV-FILE-AVAILABLE
+               CLOSE CONST-FILE-IN
+           END-IF.
+       8000-EXIT.
+           EXIT.
        END PROGRAM ConstantVariables.
