@@ -0,0 +1,83 @@
+      ******************************************************************
+      * PROGRAM-ID : MENUDRV
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2026-08-08
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Single entry point for the tutorial programs.
+      *              Displays a numbered menu, CALLs the selected
+      *              program, and returns to the menu when it GOBACKs
+      *              instead of requiring a fresh job submission for
+      *              every program.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Original menu driver.
+      *    2026-08-08  RA   CANCEL each program right after its CALL
+      *                     returns.  Without it, a second CALL in the
+      *                     same run unit resumes the called program's
+      *                     WORKING-STORAGE exactly where the first
+      *                     call left it (VALUE clauses are not
+      *                     reapplied), so a switch like Operations'
+      *                     OP-EOF-SWITCH is still "Y" on re-entry and
+      *                     the selection silently processes nothing.
+      *                     CANCEL forces the next CALL to reload the
+      *                     program in its initial state.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menudrv.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  MD-CHOICE                   PIC 9(1)  VALUE ZERO.
+       77  MD-QUIT-SWITCH               PIC X(1)  VALUE "N".
+           88  MD-QUIT-YES                        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-SHOW-MENU
+               UNTIL MD-QUIT-YES
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-SHOW-MENU - DISPLAY THE MENU, ACCEPT A CHOICE, DISPATCH   *
+      ******************************************************************
+       1000-SHOW-MENU.
+           DISPLAY "============================================"
+           DISPLAY "  CURSO-COBOL TRAINING MENU"
+           DISPLAY "  1. Introduction"
+           DISPLAY "  2. ConstantVariables"
+           DISPLAY "  3. Conditionals"
+           DISPLAY "  4. Operations"
+           DISPLAY "  0. Exit"
+           DISPLAY "============================================"
+           DISPLAY "Enter your choice:"
+           ACCEPT MD-CHOICE
+
+           EVALUATE MD-CHOICE
+               WHEN 1
+                   CALL "Introduction"
+                   CANCEL "Introduction"
+               WHEN 2
+                   CALL "ConstantVariables"
+                   CANCEL "ConstantVariables"
+               WHEN 3
+                   CALL "Conditionals"
+                   CANCEL "Conditionals"
+               WHEN 4
+                   CALL "Operations"
+                   CANCEL "Operations"
+               WHEN 0
+                   SET MD-QUIT-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY "MENUDRV: INVALID CHOICE, TRY AGAIN"
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+       END PROGRAM Menudrv.
