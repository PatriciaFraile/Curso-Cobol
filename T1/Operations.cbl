@@ -1,24 +1,551 @@
+      ******************************************************************
+      * PROGRAM-ID : OPERATIONS
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2024-02-10
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Reads a file of NUM1/NUM2 transaction pairs and
+      *              writes the ADD, SUBTRACT, MULTIPLY and DIVIDE
+      *              results of each pair to an output file.  Replaces
+      *              the original interactive ACCEPT/DISPLAY demo so
+      *              that a full night's worth of pairs can be run
+      *              unattended.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2024-02-10  RA   Original ACCEPT/DISPLAY demo.
+      *    2026-08-08  RA   Converted to a batch transaction processor
+      *                     reading TRANIN and writing RESOUT.
+      *    2026-08-08  RA   TRANIN now carries a group code and an
+      *                     operation code (shared TRANREC copybook);
+      *                     added a control-break subtotal/grand-total
+      *                     report on the ADD result by group code.
+      *    2026-08-08  RA   NUM1/NUM2/RESULT (and the group subtotal
+      *                     and grand total) widened to signed, two-
+      *                     decimal fields for financial deltas.
+      *    2026-08-08  RA   Added a fixed-width BILLEXT extract (one
+      *                     row per operation) for the billing
+      *                     system's intake job.
+      *    2026-08-08  RA   Added checkpoint/restart: a checkpoint
+      *                     record is logged to OPCHKPT every 10
+      *                     transactions, and when OPRESTCT carries a
+      *                     "Y" flag TRANIN is skipped forward past the
+      *                     last checkpointed key instead of
+      *                     reprocessing from record one.
+      *    2026-08-08  RA   TR-OP-CODE now selects which single
+      *                     operation (ADD/SUB/MUL/DIV) is performed
+      *                     per record via EVALUATE; a blank or
+      *                     unrecognized code still runs all four, as
+      *                     every record did before this change.  Each
+      *                     operation now writes its own audit and
+      *                     billing-extract row instead of all four
+      *                     being written every time.
+      *    2026-08-08  RA   NR-NUM1/NR-NUM2/NR-RESULT (NUMREC) are now
+      *                     COMP-3; the TRANIN/RESOUT/AUDITOUT/BILLEXT
+      *                     record layouts are unchanged DISPLAY
+      *                     fields since they are flat text files.
+      *    2026-08-08  RA   Group subtotal/grand total are now rolled
+      *                     up in 2450-WRITE-OP-OUTPUT, once per
+      *                     operation actually performed, so SUB/MUL/
+      *                     DIV-coded records contribute to the report
+      *                     the same as ADD-coded ones.  RESOUT now
+      *                     carries RO-OP-CODE so a downstream reader
+      *                     knows which RO-*-RESULT field is live.
+      *                     RESOUT and BILLEXT are now opened EXTEND
+      *                     instead of OUTPUT on a checkpoint restart,
+      *                     and OPCHKPT now also carries the group
+      *                     code and the subtotal/grand-total running
+      *                     balances, so a restart resumes the report
+      *                     instead of losing the prior run's output
+      *                     and totals.
+      *    2026-08-08  RA   Each open-failure branch in 1000-INITIALIZE
+      *                     now sets OP-EOF-YES before GO TO 1000-EXIT;
+      *                     without it, a failed OPEN left OP-EOF-SWITCH
+      *                     "N" and the main PERFORM UNTIL OP-EOF-YES
+      *                     spun forever instead of ending the run.
+      *    2026-08-08  RA   Group subtotal/grand total roll-up moved
+      *                     again, this time out of 2450-WRITE-OP-
+      *                     OUTPUT (called once per operation actually
+      *                     run, so a blank/unrecognized TR-OP-CODE
+      *                     summed all four results into one record's
+      *                     contribution) and into a new 2460-ROLL-UP-
+      *                     TOTALS performed once per TRANIN record,
+      *                     which rolls up whichever RO-*-RESULT
+      *                     RO-OP-CODE names.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Operations.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE-IN ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-TRANS-STATUS.
+
+           SELECT RESULT-FILE-OUT ASSIGN TO "RESOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-RESULT-STATUS.
+
+           SELECT AUDIT-FILE-OUT ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-AUDIT-STATUS.
+
+           SELECT BILL-EXTRACT-OUT ASSIGN TO "BILLEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-BILL-STATUS.
+
+           SELECT RESTART-CTL-IN ASSIGN TO "OPRESTCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-RESTCTL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "OPCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OP-CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE-IN
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY TRANREC.
+
+       FD  RESULT-FILE-OUT
+           RECORD CONTAINS 74 CHARACTERS.
+           COPY RESREC.
+
+       FD  AUDIT-FILE-OUT
+           RECORD CONTAINS 53 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  BILL-EXTRACT-OUT
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY BILLREC.
+
+       FD  RESTART-CTL-IN
+           RECORD CONTAINS 1 CHARACTERS.
+       01  RESTART-CONTROL-RECORD.
+           05  RC-RESTART-FLAG         PIC X(1).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-KEY             PIC X(6).
+           05  CP-GROUP-CODE           PIC X(4).
+           05  CP-GROUP-SUBTOTAL       PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  CP-GRAND-TOTAL          PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULT PIC 9(5).
+           COPY NUMREC.
+
+       77  OP-TRANS-STATUS             PIC X(2)  VALUE "00".
+       77  OP-RESULT-STATUS            PIC X(2)  VALUE "00".
+       77  OP-AUDIT-STATUS             PIC X(2)  VALUE "00".
+       77  OP-BILL-STATUS              PIC X(2)  VALUE "00".
+       77  OP-RESTCTL-STATUS           PIC X(2)  VALUE "00".
+       77  OP-CHKPT-STATUS             PIC X(2)  VALUE "00".
+       77  OP-RESTART-SWITCH           PIC X(1)  VALUE "N".
+           88  OP-RESTART-YES                     VALUE "Y".
+       77  OP-CHKPT-EOF-SWITCH         PIC X(1)  VALUE "N".
+           88  OP-CHKPT-EOF-YES                   VALUE "Y".
+       77  OP-RESUME-KEY                PIC X(6)  VALUE SPACES.
+       77  OP-CHECKPOINT-INTERVAL      PIC 9(3)  VALUE 10.
+       77  OP-CHECKPOINT-COUNT         PIC 9(5)  VALUE ZERO.
+       77  OP-CHKPT-QUOTIENT           PIC 9(7)  VALUE ZERO.
+       77  OP-CHKPT-REMAINDER          PIC 9(3)  VALUE ZERO.
+       77  OP-EOF-SWITCH               PIC X(1)  VALUE "N".
+           88  OP-EOF-YES                        VALUE "Y".
+       77  OP-RECORD-COUNT             PIC 9(7)  VALUE ZERO.
+       77  OP-ERROR-COUNT              PIC 9(7)  VALUE ZERO.
+       77  OP-RUN-DATE                 PIC 9(8)  VALUE ZERO.
+       77  OP-FIRST-RECORD-SWITCH      PIC X(1)  VALUE "Y".
+           88  OP-FIRST-RECORD                   VALUE "Y".
+       77  OP-PREV-GROUP-CODE          PIC X(4)  VALUE SPACES.
+       77  OP-LAST-OP-CODE             PIC X(3)  VALUE SPACES.
+       77  OP-GROUP-SUBTOTAL           PIC S9(7)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+       77  OP-GRAND-TOTAL              PIC S9(7)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Write the number:"
-            ACCEPT NUM1.
-            DISPLAY "Write the number".
-            ACCEPT NUM2.
-            ADD NUM1 TO NUM2 GIVING RESULT
-            DISPLAY "Result is : " RESULT
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULT
-            DISPLAY "Result is : " RESULT
-            MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-            DISPLAY "Result is :" RESULT.
-            DIVIDE NUM1 BY NUM2 GIVING RESULT
-            DISPLAY "Result is : "RESULT
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL OP-EOF-YES
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND PRIME THE READ                *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT OP-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1050-CHECK-RESTART-MODE
+
+           OPEN INPUT TRANS-FILE-IN
+           IF OP-TRANS-STATUS NOT = "00"
+               DISPLAY "OPERATIONS: UNABLE TO OPEN TRANIN STATUS="
+                   OP-TRANS-STATUS
+               SET OP-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           IF OP-RESTART-YES
+               OPEN EXTEND RESULT-FILE-OUT
+           ELSE
+               OPEN OUTPUT RESULT-FILE-OUT
+           END-IF
+           IF OP-RESULT-STATUS NOT = "00"
+               DISPLAY "OPERATIONS: UNABLE TO OPEN RESOUT STATUS="
+                   OP-RESULT-STATUS
+               CLOSE TRANS-FILE-IN
+               SET OP-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE-OUT
+           IF OP-AUDIT-STATUS NOT = "00"
+               DISPLAY "OPERATIONS: UNABLE TO OPEN AUDITOUT STATUS="
+                   OP-AUDIT-STATUS
+               CLOSE TRANS-FILE-IN
+               CLOSE RESULT-FILE-OUT
+               SET OP-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           IF OP-RESTART-YES
+               OPEN EXTEND BILL-EXTRACT-OUT
+           ELSE
+               OPEN OUTPUT BILL-EXTRACT-OUT
+           END-IF
+           IF OP-BILL-STATUS NOT = "00"
+               DISPLAY "OPERATIONS: UNABLE TO OPEN BILLEXT STATUS="
+                   OP-BILL-STATUS
+               CLOSE TRANS-FILE-IN
+               CLOSE RESULT-FILE-OUT
+               CLOSE AUDIT-FILE-OUT
+               SET OP-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF OP-CHKPT-STATUS NOT = "00"
+               DISPLAY "OPERATIONS: UNABLE TO OPEN OPCHKPT STATUS="
+                   OP-CHKPT-STATUS
+               CLOSE TRANS-FILE-IN
+               CLOSE RESULT-FILE-OUT
+               CLOSE AUDIT-FILE-OUT
+               CLOSE BILL-EXTRACT-OUT
+               SET OP-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION
+           IF OP-RESTART-YES
+               PERFORM 1060-SKIP-TO-CHECKPOINT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-CHECK-RESTART-MODE - READ THE OPRESTCT FLAG AND, IF SET,  *
+      *                           THE LAST CHECKPOINTED KEY             *
+      ******************************************************************
+       1050-CHECK-RESTART-MODE.
+           OPEN INPUT RESTART-CTL-IN
+           IF OP-RESTCTL-STATUS = "00"
+               READ RESTART-CTL-IN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RC-RESTART-FLAG = "Y"
+                           SET OP-RESTART-YES TO TRUE
+                       END-IF
+               END-READ
+               CLOSE RESTART-CTL-IN
+           END-IF
+
+           IF OP-RESTART-YES
+               PERFORM 1055-GET-RESUME-KEY
+           END-IF.
+
+       1055-GET-RESUME-KEY.
+           OPEN INPUT CHECKPOINT-FILE
+           IF OP-CHKPT-STATUS = "00"
+               PERFORM 1056-READ-CHECKPOINT-RECORD
+               PERFORM 1056-READ-CHECKPOINT-RECORD
+                   UNTIL OP-CHKPT-EOF-YES
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "OPERATIONS: NO PRIOR OPCHKPT FOUND, "
+                   "RESTART WILL PROCESS FROM RECORD ONE"
+           END-IF.
+
+       1056-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET OP-CHKPT-EOF-YES TO TRUE
+               NOT AT END
+                   MOVE CP-LAST-KEY TO OP-RESUME-KEY
+                   MOVE CP-GROUP-CODE TO OP-PREV-GROUP-CODE
+                   MOVE CP-GROUP-SUBTOTAL TO OP-GROUP-SUBTOTAL
+                   MOVE CP-GRAND-TOTAL TO OP-GRAND-TOTAL
+                   MOVE "N" TO OP-FIRST-RECORD-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * 1060-SKIP-TO-CHECKPOINT - DISCARD TRANIN RECORDS ALREADY        *
+      *                           PROCESSED BY A PRIOR RUN              *
+      ******************************************************************
+       1060-SKIP-TO-CHECKPOINT.
+           IF OP-RESUME-KEY = SPACES
+               GO TO 1060-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRANSACTION
+               UNTIL OP-EOF-YES OR TR-KEY = OP-RESUME-KEY
+
+           IF OP-EOF-YES
+               DISPLAY "OPERATIONS: RESTART KEY " OP-RESUME-KEY
+                   " NOT FOUND, TRANIN ALREADY COMPLETE"
+           ELSE
+               DISPLAY "OPERATIONS: RESTARTING AFTER KEY "
+                   OP-RESUME-KEY
+               PERFORM 2100-READ-TRANSACTION
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION - COMPUTE THE FOUR RESULTS AND WRITE  *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2300-CONTROL-BREAK-CHECK
+
+           MOVE TR-NUM1 TO NR-NUM1
+           MOVE TR-NUM2 TO NR-NUM2
+           MOVE TR-KEY TO RO-KEY
+           MOVE TR-GROUP-CODE TO RO-GROUP-CODE
+           MOVE NR-NUM1 TO RO-NUM1
+           MOVE NR-NUM2 TO RO-NUM2
+           MOVE "N" TO RO-ERROR-FLAG
+           MOVE ZERO TO RO-ADD-RESULT RO-SUB-RESULT
+                        RO-MUL-RESULT RO-DIV-RESULT
+
+           EVALUATE TR-OP-CODE
+               WHEN "ADD "
+                   PERFORM 2410-DO-ADD
+               WHEN "SUB "
+                   PERFORM 2420-DO-SUBTRACT
+               WHEN "MUL "
+                   PERFORM 2430-DO-MULTIPLY
+               WHEN "DIV "
+                   PERFORM 2440-DO-DIVIDE
+               WHEN OTHER
+                   PERFORM 2410-DO-ADD
+                   PERFORM 2420-DO-SUBTRACT
+                   PERFORM 2430-DO-MULTIPLY
+                   PERFORM 2440-DO-DIVIDE
+           END-EVALUATE
+
+           IF TR-OP-CODE = "ADD " OR "SUB " OR "MUL " OR "DIV "
+               MOVE OP-LAST-OP-CODE TO RO-OP-CODE
+           ELSE
+               MOVE "ADD" TO RO-OP-CODE
+           END-IF
+
+           PERFORM 2460-ROLL-UP-TOTALS
+
+           WRITE RESULT-OUT-RECORD
+           ADD 1 TO OP-RECORD-COUNT
+           PERFORM 2500-WRITE-CHECKPOINT
+
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ TRANS-FILE-IN
+               AT END
+                   SET OP-EOF-YES TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 2300-CONTROL-BREAK-CHECK - SUBTOTAL THE ADD RESULT EVERY TIME  *
+      *                            TR-GROUP-CODE CHANGES               *
+      ******************************************************************
+       2300-CONTROL-BREAK-CHECK.
+           IF OP-FIRST-RECORD
+               MOVE TR-GROUP-CODE TO OP-PREV-GROUP-CODE
+               MOVE "N" TO OP-FIRST-RECORD-SWITCH
+           ELSE
+               IF TR-GROUP-CODE NOT = OP-PREV-GROUP-CODE
+                   DISPLAY "OPERATIONS: GROUP " OP-PREV-GROUP-CODE
+                       " SUBTOTAL " OP-GROUP-SUBTOTAL
+                   MOVE ZERO TO OP-GROUP-SUBTOTAL
+                   MOVE TR-GROUP-CODE TO OP-PREV-GROUP-CODE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2410-DO-ADD - ADD NR-NUM1/NR-NUM2 AND WRITE THE AUDIT AND      *
+      *               BILLING-EXTRACT ROWS FOR THIS OPERATION          *
+      ******************************************************************
+       2410-DO-ADD.
+           ADD NR-NUM1 TO NR-NUM2 GIVING NR-RESULT
+           MOVE NR-RESULT TO RO-ADD-RESULT
+           MOVE "ADD" TO OP-LAST-OP-CODE
+           PERFORM 2450-WRITE-OP-OUTPUT.
+
+      ******************************************************************
+      * 2420-DO-SUBTRACT - SUBTRACT NR-NUM1 FROM NR-NUM2 AND WRITE THE *
+      *                    AUDIT AND BILLING-EXTRACT ROWS              *
+      ******************************************************************
+       2420-DO-SUBTRACT.
+           SUBTRACT NR-NUM1 FROM NR-NUM2 GIVING NR-RESULT
+           MOVE NR-RESULT TO RO-SUB-RESULT
+           MOVE "SUB" TO OP-LAST-OP-CODE
+           PERFORM 2450-WRITE-OP-OUTPUT.
+
+      ******************************************************************
+      * 2430-DO-MULTIPLY - MULTIPLY NR-NUM1 BY NR-NUM2, GUARDING       *
+      *                    AGAINST OVERFLOW, AND WRITE THE AUDIT AND   *
+      *                    BILLING-EXTRACT ROWS                       *
+      ******************************************************************
+       2430-DO-MULTIPLY.
+           MULTIPLY NR-NUM1 BY NR-NUM2 GIVING NR-RESULT
+               ON SIZE ERROR
+                   DISPLAY "OPERATIONS: MULTIPLY OVERFLOW ON "
+                       NR-NUM1 "*" NR-NUM2
+                   MOVE ZERO TO NR-RESULT
+                   MOVE "Y" TO RO-ERROR-FLAG
+                   ADD 1 TO OP-ERROR-COUNT
+           END-MULTIPLY
+           MOVE NR-RESULT TO RO-MUL-RESULT
+           MOVE "MUL" TO OP-LAST-OP-CODE
+           PERFORM 2450-WRITE-OP-OUTPUT.
+
+      ******************************************************************
+      * 2440-DO-DIVIDE - DIVIDE NR-NUM1 BY NR-NUM2, GUARDING AGAINST   *
+      *                  DIVIDE-BY-ZERO, AND WRITE THE AUDIT AND       *
+      *                  BILLING-EXTRACT ROWS                         *
+      ******************************************************************
+       2440-DO-DIVIDE.
+           DIVIDE NR-NUM1 BY NR-NUM2 GIVING NR-RESULT
+               ON SIZE ERROR
+                   DISPLAY "OPERATIONS: DIVIDE BY ZERO REJECTED ON "
+                       NR-NUM1 "/" NR-NUM2
+                   MOVE ZERO TO NR-RESULT
+                   MOVE "Y" TO RO-ERROR-FLAG
+                   ADD 1 TO OP-ERROR-COUNT
+               NOT ON SIZE ERROR
+                   CONTINUE
+           END-DIVIDE
+           MOVE NR-RESULT TO RO-DIV-RESULT
+           MOVE "DIV" TO OP-LAST-OP-CODE
+           PERFORM 2450-WRITE-OP-OUTPUT.
+
+      ******************************************************************
+      * 2450-WRITE-OP-OUTPUT - WRITE ONE AUDIT ROW AND ONE BILLING-     *
+      *                        EXTRACT ROW FOR OP-LAST-OP-CODE/         *
+      *                        NR-RESULT                               *
+      ******************************************************************
+       2450-WRITE-OP-OUTPUT.
+           MOVE OP-RUN-DATE TO AR-RUN-DATE
+           MOVE "OPERATIONS" TO AR-PROGRAM-NAME
+           MOVE RO-NUM1 TO AR-NUM1
+           MOVE RO-NUM2 TO AR-NUM2
+           MOVE OP-LAST-OP-CODE TO AR-OP-CODE
+           MOVE NR-RESULT TO AR-RESULT
+           WRITE AUDIT-RECORD
+
+           MOVE RO-KEY TO BE-KEY
+           MOVE RO-NUM1 TO BE-NUM1
+           MOVE RO-NUM2 TO BE-NUM2
+           MOVE OP-LAST-OP-CODE TO BE-OP-CODE
+           MOVE NR-RESULT TO BE-RESULT
+           WRITE BILLING-EXTRACT-RECORD.
+
+      ******************************************************************
+      * 2460-ROLL-UP-TOTALS - ADD THIS TRANIN RECORD'S RESULT TO THE   *
+      *                       GROUP SUBTOTAL AND GRAND TOTAL, ONCE PER *
+      *                       RECORD REGARDLESS OF HOW MANY OF THE     *
+      *                       FOUR OPERATIONS ACTUALLY RAN.  THE VALUE *
+      *                       ROLLED UP IS WHICHEVER RO-*-RESULT FIELD *
+      *                       RO-OP-CODE NAMES, SO A BLANK/UNRECOGNIZED*
+      *                       TR-OP-CODE (RO-OP-CODE "ADD") STILL      *
+      *                       ROLLS UP ONLY THE ADD RESULT, AS EVERY   *
+      *                       RECORD DID BEFORE TR-OP-CODE SELECTED A  *
+      *                       SINGLE OPERATION.                       *
+      ******************************************************************
+       2460-ROLL-UP-TOTALS.
+           EVALUATE RO-OP-CODE
+               WHEN "SUB"
+                   ADD RO-SUB-RESULT TO OP-GROUP-SUBTOTAL
+                   ADD RO-SUB-RESULT TO OP-GRAND-TOTAL
+               WHEN "MUL"
+                   ADD RO-MUL-RESULT TO OP-GROUP-SUBTOTAL
+                   ADD RO-MUL-RESULT TO OP-GRAND-TOTAL
+               WHEN "DIV"
+                   ADD RO-DIV-RESULT TO OP-GROUP-SUBTOTAL
+                   ADD RO-DIV-RESULT TO OP-GRAND-TOTAL
+               WHEN OTHER
+                   ADD RO-ADD-RESULT TO OP-GROUP-SUBTOTAL
+                   ADD RO-ADD-RESULT TO OP-GRAND-TOTAL
+           END-EVALUATE.
+
+      ******************************************************************
+      * 2500-WRITE-CHECKPOINT - LOG THE CURRENT KEY, GROUP CODE AND     *
+      *                         RUNNING TOTALS EVERY OP-CHECKPOINT-     *
+      *                         INTERVAL RECORDS SO A RERUN CAN RESUME *
+      ******************************************************************
+       2500-WRITE-CHECKPOINT.
+           DIVIDE OP-RECORD-COUNT BY OP-CHECKPOINT-INTERVAL
+               GIVING OP-CHKPT-QUOTIENT
+               REMAINDER OP-CHKPT-REMAINDER
+           IF OP-CHKPT-REMAINDER = ZERO
+               MOVE TR-KEY TO CP-LAST-KEY
+               MOVE TR-GROUP-CODE TO CP-GROUP-CODE
+               MOVE OP-GROUP-SUBTOTAL TO CP-GROUP-SUBTOTAL
+               MOVE OP-GRAND-TOTAL TO CP-GRAND-TOTAL
+               WRITE CHECKPOINT-RECORD
+               ADD 1 TO OP-CHECKPOINT-COUNT
+           END-IF.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE FILES AND REPORT THE RUN                *
+      ******************************************************************
+       8000-TERMINATE.
+           IF NOT OP-FIRST-RECORD
+               DISPLAY "OPERATIONS: GROUP " OP-PREV-GROUP-CODE
+                   " SUBTOTAL " OP-GROUP-SUBTOTAL
+           END-IF
+           DISPLAY "OPERATIONS: GRAND TOTAL " OP-GRAND-TOTAL
+
+           IF OP-RECORD-COUNT NOT = ZERO
+               MOVE TR-KEY TO CP-LAST-KEY
+               MOVE TR-GROUP-CODE TO CP-GROUP-CODE
+               MOVE OP-GROUP-SUBTOTAL TO CP-GROUP-SUBTOTAL
+               MOVE OP-GRAND-TOTAL TO CP-GRAND-TOTAL
+               WRITE CHECKPOINT-RECORD
+           END-IF
+
+           CLOSE TRANS-FILE-IN
+           CLOSE RESULT-FILE-OUT
+           CLOSE AUDIT-FILE-OUT
+           CLOSE BILL-EXTRACT-OUT
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "OPERATIONS: " OP-RECORD-COUNT " RECORDS PROCESSED"
+           DISPLAY "OPERATIONS: " OP-ERROR-COUNT " ARITHMETIC ERRORS"
+           DISPLAY "OPERATIONS: " OP-CHECKPOINT-COUNT " CHECKPOINTS "
+               "WRITTEN".
+       8000-EXIT.
+           EXIT.
        END PROGRAM Operations.
