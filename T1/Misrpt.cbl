@@ -0,0 +1,188 @@
+      ******************************************************************
+      * PROGRAM-ID : MISRPT
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2026-08-08
+      * DATE-COMPILED:
+      *
+      * REMARKS    : End-of-day summary report over the OPERATIONS/
+      *              CONDITIONALS audit trail (AUDITOUT).  Reports the
+      *              record count, the sum and average of AR-RESULT,
+      *              a count of ADD/SUB/MUL/DIV transactions, and the
+      *              minimum and maximum AR-RESULT seen, since scrolling
+      *              back through a day's console DISPLAY lines is not
+      *              workable once this runs unattended.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08  RA   Original daily summary report.
+      *    2026-08-08  RA   AUDITOUT is shared with CONDITIONALS, so
+      *                     2000-PROCESS-AUDIT-RECORD now only tallies
+      *                     rows with AR-PROGRAM-NAME = "OPERATIONS";
+      *                     CONDITIONALS' classification rows are
+      *                     counted separately and skipped.
+      *    2026-08-08  RA   AUDITOUT is never truncated or rotated, so
+      *                     without a date filter this report tallied
+      *                     every day's activity ever logged, not just
+      *                     today's.  1000-INITIALIZE now ACCEPTs
+      *                     MR-RUN-DATE FROM DATE, and 2000-PROCESS-
+      *                     AUDIT-RECORD only tallies rows where
+      *                     AR-RUN-DATE also matches; OPERATIONS rows
+      *                     from an earlier day are counted in the new
+      *                     MR-STALE-COUNT instead of MR-SKIPPED-COUNT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Misrpt.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE-IN ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MR-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE-IN
+           RECORD CONTAINS 53 CHARACTERS.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77  MR-AUDIT-STATUS             PIC X(2)  VALUE "00".
+       77  MR-EOF-SWITCH               PIC X(1)  VALUE "N".
+           88  MR-EOF-YES                        VALUE "Y".
+       77  MR-FIRST-RECORD-SWITCH      PIC X(1)  VALUE "Y".
+           88  MR-FIRST-RECORD                   VALUE "Y".
+       77  MR-RECORD-COUNT             PIC 9(7)  VALUE ZERO.
+       77  MR-ADD-COUNT                PIC 9(7)  VALUE ZERO.
+       77  MR-SUB-COUNT                PIC 9(7)  VALUE ZERO.
+       77  MR-MUL-COUNT                PIC 9(7)  VALUE ZERO.
+       77  MR-DIV-COUNT                PIC 9(7)  VALUE ZERO.
+       77  MR-OTHER-COUNT              PIC 9(7)  VALUE ZERO.
+       77  MR-RESULT-SUM               PIC S9(9)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+       77  MR-RESULT-AVERAGE           PIC S9(9)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+       77  MR-MIN-RESULT               PIC S9(7)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+       77  MR-MAX-RESULT               PIC S9(7)V99 VALUE ZERO
+                                        SIGN IS TRAILING SEPARATE.
+       77  MR-SKIPPED-COUNT            PIC 9(7)  VALUE ZERO.
+       77  MR-STALE-COUNT              PIC 9(7)  VALUE ZERO.
+       77  MR-RUN-DATE                 PIC 9(8)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORD
+               UNTIL MR-EOF-YES
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN AUDITOUT AND PRIME THE READ             *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT MR-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT AUDIT-FILE-IN
+           IF MR-AUDIT-STATUS NOT = "00"
+               DISPLAY "MISRPT: UNABLE TO OPEN AUDITOUT STATUS="
+                   MR-AUDIT-STATUS
+               SET MR-EOF-YES TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-AUDIT-RECORD.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-AUDIT-RECORD - TALLY THE OPERATION AND RESULT FOR *
+      *                             OPERATIONS' ROWS; CONDITIONALS'    *
+      *                             ROWS ON THE SAME AUDITOUT ARE NOT  *
+      *                             PART OF THIS REPORT                *
+      ******************************************************************
+       2000-PROCESS-AUDIT-RECORD.
+           IF AR-PROGRAM-NAME NOT = "OPERATIONS"
+               ADD 1 TO MR-SKIPPED-COUNT
+           ELSE
+               IF AR-RUN-DATE NOT = MR-RUN-DATE
+                   ADD 1 TO MR-STALE-COUNT
+               ELSE
+                   IF MR-FIRST-RECORD
+                       MOVE AR-RESULT TO MR-MIN-RESULT
+                       MOVE AR-RESULT TO MR-MAX-RESULT
+                       MOVE "N" TO MR-FIRST-RECORD-SWITCH
+                   ELSE
+                       IF AR-RESULT < MR-MIN-RESULT
+                           MOVE AR-RESULT TO MR-MIN-RESULT
+                       END-IF
+                       IF AR-RESULT > MR-MAX-RESULT
+                           MOVE AR-RESULT TO MR-MAX-RESULT
+                       END-IF
+                   END-IF
+
+                   ADD AR-RESULT TO MR-RESULT-SUM
+                   ADD 1 TO MR-RECORD-COUNT
+
+                   EVALUATE AR-OP-CODE
+                       WHEN "ADD"
+                           ADD 1 TO MR-ADD-COUNT
+                       WHEN "SUB"
+                           ADD 1 TO MR-SUB-COUNT
+                       WHEN "MUL"
+                           ADD 1 TO MR-MUL-COUNT
+                       WHEN "DIV"
+                           ADD 1 TO MR-DIV-COUNT
+                       WHEN OTHER
+                           ADD 1 TO MR-OTHER-COUNT
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-AUDIT-RECORD.
+
+       2100-READ-AUDIT-RECORD.
+           READ AUDIT-FILE-IN
+               AT END
+                   SET MR-EOF-YES TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * 8000-TERMINATE - COMPUTE THE AVERAGE AND PRINT THE REPORT      *
+      ******************************************************************
+       8000-TERMINATE.
+           IF MR-RECORD-COUNT NOT = ZERO
+               DIVIDE MR-RESULT-SUM BY MR-RECORD-COUNT
+                   GIVING MR-RESULT-AVERAGE
+                   ON SIZE ERROR
+                       MOVE ZERO TO MR-RESULT-AVERAGE
+               END-DIVIDE
+           END-IF
+
+           CLOSE AUDIT-FILE-IN
+
+           DISPLAY "=========================================="
+           DISPLAY "MISRPT: DAILY SUMMARY OVER AUDITOUT"
+           DISPLAY "RECORDS READ......: " MR-RECORD-COUNT
+           DISPLAY "SKIPPED (NON-OPS).: " MR-SKIPPED-COUNT
+           DISPLAY "SKIPPED (STALE)...: " MR-STALE-COUNT
+           DISPLAY "SUM OF RESULT.....: " MR-RESULT-SUM
+           DISPLAY "AVERAGE RESULT....: " MR-RESULT-AVERAGE
+           DISPLAY "MINIMUM RESULT....: " MR-MIN-RESULT
+           DISPLAY "MAXIMUM RESULT....: " MR-MAX-RESULT
+           DISPLAY "ADD TRANSACTIONS..: " MR-ADD-COUNT
+           DISPLAY "SUB TRANSACTIONS..: " MR-SUB-COUNT
+           DISPLAY "MUL TRANSACTIONS..: " MR-MUL-COUNT
+           DISPLAY "DIV TRANSACTIONS..: " MR-DIV-COUNT
+           DISPLAY "OTHER TRANSACTIONS: " MR-OTHER-COUNT
+           DISPLAY "==========================================".
+       8000-EXIT.
+           EXIT.
+       END PROGRAM Misrpt.
