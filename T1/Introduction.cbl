@@ -1,18 +1,109 @@
+      ******************************************************************
+      * PROGRAM-ID : INTRODUCTION
+      *
+      * AUTHOR     : R. ALONSO
+      * INSTALLATION : CURSO-COBOL TRAINING SHOP
+      * DATE-WRITTEN : 2024-02-10
+      * DATE-COMPILED:
+      *
+      * REMARKS    : Standard job-banner routine.  Every batch job in
+      *              this shop CALLs (or runs) Introduction first so
+      *              its SYSOUT starts with a consistent, identifiable
+      *              header: site name, program name, run date and a
+      *              generated run-id, instead of a hardcoded greeting.
+      *              Site name, job name and the run-id seed come from
+      *              an optional parameter record; sensible defaults
+      *              are used when BANRPARM is absent.
+      *
+      * MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2024-02-10  RA   Original GREETING/TITLE demo.
+      *    2026-08-08  RA   STOP RUN changed to GOBACK so Menudrv can
+      *                     CALL this program; TITLE field renamed to
+      *                     PGM-TITLE (TITLE is reserved in this
+      *                     dialect).
+      *    2026-08-08  RA   Rebuilt as the shop's standard job-banner
+      *                     routine: site name, program name, run date
+      *                     and a generated run-id now come from
+      *                     BANRPARM instead of the old fixed GREETING/
+      *                     TITLE literals.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Introduction.
+       AUTHOR. R. ALONSO.
+       INSTALLATION. CURSO-COBOL TRAINING SHOP.
+       DATE-WRITTEN. 2024-02-10.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-PARM-IN ASSIGN TO "BANRPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IN-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  BANNER-PARM-IN
+           RECORD CONTAINS 32 CHARACTERS.
+       01  BANNER-PARM-RECORD.
+           05  BP-SITE-NAME            PIC X(20).
+           05  BP-JOB-NAME             PIC X(8).
+           05  BP-RUN-ID-SEED          PIC 9(4).
+
        WORKING-STORAGE SECTION.
-       01 GREETING PIC A(22).
-       01 TITLE PIC A(40) VALUE 'Cobol tutorial'.
-       01 NUM PIC 9(1) VALUE 5.
+       01  IN-RUN-ID-GROUP.
+           05  IN-RUN-ID-SEED-PART     PIC 9(4).
+           05  IN-RUN-ID-DATE-PART     PIC 9(8).
+
+       77  IN-PARM-STATUS              PIC X(2)  VALUE "00".
+       77  IN-RUN-DATE                 PIC 9(8)  VALUE ZERO.
+       77  IN-SITE-NAME                PIC X(20) VALUE
+                                            "CURSO-COBOL SITE".
+       77  IN-JOB-NAME                 PIC X(8)  VALUE "UNKNOWN".
+       77  IN-RUN-ID-SEED               PIC 9(4)  VALUE 1.
 
        PROCEDURE DIVISION.
-       DISPLAY 'Hello word'.
-       MOVE 'Welcome to curse' TO GREETING.
-       DISPLAY 'Very good, ' GREETING.
-       DISPLAY 'Title :' GREETING.
-       DISPLAY 'This is the tutorial: 'NUM.
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-DISPLAY-BANNER
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - GET THE RUN DATE AND THE BANNER PARAMETERS   *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT IN-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-GET-BANNER-PARMS.
+
+       1100-GET-BANNER-PARMS.
+           OPEN INPUT BANNER-PARM-IN
+           IF IN-PARM-STATUS = "00"
+               READ BANNER-PARM-IN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BP-SITE-NAME TO IN-SITE-NAME
+                       MOVE BP-JOB-NAME TO IN-JOB-NAME
+                       MOVE BP-RUN-ID-SEED TO IN-RUN-ID-SEED
+               END-READ
+               CLOSE BANNER-PARM-IN
+           END-IF.
+
+      ******************************************************************
+      * 2000-DISPLAY-BANNER - BUILD THE RUN-ID AND PRINT THE HEADER    *
+      ******************************************************************
+       2000-DISPLAY-BANNER.
+           MOVE IN-RUN-ID-SEED TO IN-RUN-ID-SEED-PART
+           MOVE IN-RUN-DATE TO IN-RUN-ID-DATE-PART
+
+           DISPLAY "=========================================="
+           DISPLAY "  " IN-SITE-NAME
+           DISPLAY "  JOB......: " IN-JOB-NAME
+           DISPLAY "  PROGRAM..: INTRODUCTION"
+           DISPLAY "  RUN DATE.: " IN-RUN-DATE
+           DISPLAY "  RUN ID...: " IN-RUN-ID-GROUP
+           DISPLAY "==========================================".
+       2000-EXIT.
+           EXIT.
        END PROGRAM Introduction.
